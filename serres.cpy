@@ -50,28 +50,39 @@
         DISPLAY "Combien de zone cultivable souhaitez-vous"
                 " ajouter Ã  cette serre ? : "
         ACCEPT nbZones
-        MOVE 0 TO choix
-        DISPLAY "Voulez-vous créer serre ?"
-           "oui:1 non:2"
-
-        PERFORM ajouter_zone
-           VARYING i
-           FROM 0 BY 1 UNTIL i = nbZones
 
         DISPLAY "Quel est le nom de votre serre ? : "
         ACCEPT fs_nomSerre
         MOVE id_uti TO fs_idUtilisateur
+        MOVE 0 TO trouve
         READ FSerres
                 INVALID KEY
                    MOVE humidite TO fs_humidite
                    MOVE exposition TO fs_exposition
                    WRITE tamp_fSerres
                         INVALID KEY DISPLAY tamp_fSerres
-                        NOT INVALID KEY DISPLAY "La serre à été créée"
+                        NOT INVALID KEY
+                           DISPLAY "La serre à été"
+                                " créée"
+                           MOVE 1 TO trouve
+                           MOVE fs_nomSerre TO serre_actuelle
+                           MOVE "FSerres" TO fa_fichier
+                           MOVE SPACES TO fa_cible
+                           STRING fs_nomSerre DELIMITED BY SIZE
+                                INTO fa_cible
+                           MOVE "AJOUT" TO fa_action
+                           PERFORM enregistrer_audit
                    END-WRITE
                 NOT INVALID KEY DISPLAY "Nom de serre indisponible"
         END-READ
-        CLOSE FSerres.
+        CLOSE FSerres
+
+        IF trouve = 1
+           MOVE SPACES TO zone_voisine_plante
+           PERFORM ajouter_zone
+              VARYING i
+              FROM 0 BY 1 UNTIL i = nbZones
+        END-IF.
 
 
         afficher_serres.
@@ -93,8 +104,166 @@
         END-PERFORM
         CLOSE FSerres.
 
+        inventaire_serre.
+        DISPLAY " "
+        DISPLAY "-- INVENTAIRE D'UNE SERRE --"
+        DISPLAY " "
+        DISPLAY "Quel est le nom de la serre ? : "
+        ACCEPT fs_nomSerre
+        MOVE fs_nomSerre TO serre_actuelle
+        MOVE 0 TO trouve
+        OPEN INPUT FSerres
+        READ FSerres
+            INVALID KEY
+                DISPLAY "Aucune serre avec ce nom"
+            NOT INVALID KEY
+                MOVE 1 TO trouve
+        END-READ
+        CLOSE FSerres
+        IF trouve = 1
+            OPEN INPUT FZones
+            OPEN INPUT FPlantes
+            MOVE serre_actuelle TO fz_nomSerre
+            START FZones KEY IS EQUAL fz_nomSerre
+                INVALID KEY
+                    DISPLAY "Cette serre ne possede aucune zone"
+                NOT INVALID KEY
+                    MOVE 0 TO Wfin
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                        READ FZones NEXT
+                        AT END
+                            MOVE 1 TO Wfin
+                        NOT AT END
+                            IF fz_nomSerre NOT = serre_actuelle
+                                MOVE 1 TO Wfin
+                            ELSE
+                                DISPLAY "Zone : " fz_numZone
+                                IF fz_nomLatin = SPACES
+                                    DISPLAY "  (aucune plante"
+                                        " assignee)"
+                                ELSE
+                                    MOVE fz_nomLatin TO fp_nomLatin
+                                    READ FPlantes
+                                        INVALID KEY
+                                            DISPLAY "  Plante : "
+                                                fz_nomLatin
+                                                " (inconnue du"
+                                                " catalogue)"
+                                        NOT INVALID KEY
+                                            DISPLAY "  Plante : "
+                                                fp_nomLatin
+                                            DISPLAY "  Eau : "
+                                                fp_eau
+                                            DISPLAY "  Soleil : "
+                                                fp_soleil
+                                            DISPLAY "  Sol : "
+                                                fp_sol
+                                    END-READ
+                                END-IF
+                                DISPLAY "----------------------"
+                            END-IF
+                    END-PERFORM
+            END-START
+            CLOSE FZones
+            CLOSE FPlantes
+        END-IF.
+
+        zones_libres_serre.
+        DISPLAY " "
+        DISPLAY "-- ZONES LIBRES D'UNE SERRE --"
+        DISPLAY " "
+        DISPLAY "Quel est le nom de la serre ? : "
+        ACCEPT fs_nomSerre
+        MOVE fs_nomSerre TO serre_actuelle
+        MOVE 0 TO trouve
+        OPEN INPUT FSerres
+        READ FSerres
+            INVALID KEY
+                DISPLAY "Aucune serre avec ce nom"
+            NOT INVALID KEY
+                MOVE 1 TO trouve
+        END-READ
+        CLOSE FSerres
+        IF trouve = 1
+            MOVE 0 TO zone_libre_compte
+            MOVE 0 TO zone_occupee_compte
+            OPEN INPUT FZones
+            MOVE serre_actuelle TO fz_nomSerre
+            START FZones KEY IS EQUAL fz_nomSerre
+                INVALID KEY
+                    DISPLAY "Cette serre ne possede aucune zone"
+                NOT INVALID KEY
+                    MOVE 0 TO Wfin
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                        READ FZones NEXT
+                        AT END
+                            MOVE 1 TO Wfin
+                        NOT AT END
+                            IF fz_nomSerre NOT = serre_actuelle
+                                MOVE 1 TO Wfin
+                            ELSE
+                                IF fz_nomLatin = SPACES
+                                    DISPLAY "Zone libre : "
+                                        fz_numZone
+                                    ADD 1 TO zone_libre_compte
+                                ELSE
+                                    ADD 1 TO zone_occupee_compte
+                                END-IF
+                            END-IF
+                    END-PERFORM
+            END-START
+            CLOSE FZones
+            DISPLAY zone_libre_compte " zone(s) libre(s), "
+                zone_occupee_compte " zone(s) occupee(s)"
+        END-IF.
+
 
         ajouter_zone.
+        DISPLAY " "
+        DISPLAY "-- Zone numero " i " --"
+        MOVE i TO fz_numZone
+        MOVE serre_actuelle TO fz_nomSerre
+        MOVE exposition TO fz_exposition
+        MOVE sol TO fz_sol
+        MOVE 0 TO trouve
+        PERFORM WITH TEST AFTER UNTIL trouve = 1
+            DISPLAY "Quel est le nom latin de la plante a"
+                " placer dans cette zone ? (vide = zone"
+                " libre) : "
+            ACCEPT fz_nomLatin
+            IF fz_nomLatin = SPACES
+                MOVE 1 TO trouve
+            ELSE
+                OPEN INPUT FPlantes
+                MOVE fz_nomLatin TO fp_nomLatin
+                READ FPlantes
+                    INVALID KEY
+                        DISPLAY "Aucune plante ne correspond a"
+                            " ce nom latin"
+                    NOT INVALID KEY
+                        MOVE 1 TO trouve
+                END-READ
+                CLOSE FPlantes
+            END-IF
+        END-PERFORM
+
+        IF zone_voisine_plante NOT = SPACES
+            AND fz_nomLatin NOT = SPACES
+            PERFORM verifier_compatibilite
+        END-IF
+
+        OPEN I-O FZones
+        WRITE tamp_fZones
+            INVALID KEY DISPLAY tamp_fZones
+            NOT INVALID KEY
+                DISPLAY "Zone creee"
+                MOVE "FZones" TO fa_fichier
+                MOVE SPACES TO fa_cible
+                STRING fz_numZone fz_nomSerre DELIMITED BY SIZE
+                    INTO fa_cible
+                MOVE "AJOUT" TO fa_action
+                PERFORM enregistrer_audit
+        END-WRITE
+        CLOSE FZones
 
-           DISPLAY sol
-        .
+        MOVE fz_nomLatin TO zone_voisine_plante.
