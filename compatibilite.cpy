@@ -0,0 +1,31 @@
+        verifier_compatibilite.
+        OPEN INPUT FCompatibilites
+        MOVE zone_voisine_plante TO fc_nomLatin_1
+        MOVE fz_nomLatin TO fc_nomLatin_2
+        READ FCompatibilites
+            INVALID KEY
+                MOVE fz_nomLatin TO fc_nomLatin_1
+                MOVE zone_voisine_plante TO fc_nomLatin_2
+                READ FCompatibilites
+                    INVALID KEY
+                        DISPLAY "Pas de donnee de compatibilite"
+                            " connue pour ces deux plantes"
+                    NOT INVALID KEY
+                        PERFORM afficher_avis_compatibilite
+                END-READ
+            NOT INVALID KEY
+                PERFORM afficher_avis_compatibilite
+        END-READ
+        CLOSE FCompatibilites.
+
+        afficher_avis_compatibilite.
+        IF fc_affinite_mauvaise
+            DISPLAY "ATTENTION : mauvaise association avec la"
+                " plante de la zone voisine"
+            DISPLAY fc_description
+        ELSE
+            IF fc_affinite_bonne
+                DISPLAY "Bonne association avec la plante de"
+                    " la zone voisine"
+            END-IF
+        END-IF.
