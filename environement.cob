@@ -31,18 +31,28 @@
                 ORGANIZATION indexed 
                 ACCESS MODE IS dynamic
                 RECORD KEY IS fz_cle
-                ALTERNATE RECORD KEY IS fz_numZone
+                ALTERNATE RECORD KEY IS fz_numZone WITH DUPLICATES
                 ALTERNATE RECORD KEY IS fz_nomSerre WITH DUPLICATES
                 FILE STATUS IS cr_fZones.
                 
                 SELECT FCompatibilites ASSIGN TO "compatibilite.dat"
-                ORGANIZATION indexed 
+                ORGANIZATION indexed
                 ACCESS MODE IS dynamic
                 RECORD KEY IS fc_cle
                 ALTERNATE RECORD KEY IS fc_nomLatin_1 WITH DUPLICATES
                 ALTERNATE RECORD KEY IS fc_nomLatin_2 WITH DUPLICATES
-                FILE STATUS IS cr_fCompatibilites.  
-                
+                FILE STATUS IS cr_fCompatibilites.
+
+                SELECT FAudit ASSIGN TO "audit.dat"
+                ORGANIZATION indexed
+                ACCESS MODE IS dynamic
+                RECORD KEY IS fa_numAudit
+                FILE STATUS IS cr_fAudit.
+
+                SELECT FPlantesLot ASSIGN TO "plantes_lot.dat"
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS cr_fPlantesLot.
+
         DATA DIVISION.
         FILE SECTION.           
                 
@@ -88,14 +98,41 @@
                         03 fc_nomLatin_1 PIC A(50).
                         03 fc_nomLatin_2 PIC A(50).
                 02 fc_affinite PIC 9(1).
+                        88 fc_affinite_mauvaise VALUE 1.
+                        88 fc_affinite_neutre VALUE 2.
+                        88 fc_affinite_bonne VALUE 3.
                 02 fc_description PIC A(255).
 
+        FD FAudit.
+        01 tamp_fAudit.
+                02 fa_numAudit PIC 9(6).
+                02 fa_idUtilisateur PIC 9(3).
+                02 fa_fichier PIC A(20).
+                02 fa_cible PIC A(50).
+                02 fa_action PIC A(12).
+                02 fa_date PIC 9(8).
+                02 fa_heure PIC 9(8).
+
+        FD FPlantesLot.
+        01 tamp_fPlantesLot.
+                02 flot_nomLatin PIC A(50).
+                02 flot_nomCommun.
+                        03 flot_nomVulgaire PIC A(30).
+                        03 flot_suffixe PIC A(30).
+                02 flot_type PIC A(20).
+                02 flot_eau PIC A(10).
+                02 flot_soleil PIC A(20).
+                02 flot_sol PIC A(20).
+                02 flot_description PIC A(255).
+
         WORKING-STORAGE SECTION.
         77 cr_fPlantes PIC 9(2).
         77 cr_fUtilisateurs PIC 9(2).
         77 cr_fSerres PIC 9(2).
         77 cr_fZones PIC 9(2).
         77 cr_fCompatibilites PIC 9(2).
+        77 cr_fAudit PIC 9(2).
+        77 cr_fPlantesLot PIC 9(2).
         77 Wfin PIC 9(1).
         77 trouve PIC 9(1).
         77 nomLat PIC A(50).
@@ -107,39 +144,216 @@
         77 soleil PIC A(20).
         77 sol PIC A(20).
         77 description PIC A(255).
-        
+        77 choix PIC 9(2).
+        77 exposition PIC A(20).
+        77 humidite PIC A(10).
+        77 nbZones PIC 9(3).
+        77 i PIC 9(3).
+        77 id_uti PIC 9(3) VALUE 0.
+        77 fin_menu PIC 9(1) VALUE 0.
+        77 choix_menu PIC 9(2).
+        77 type_session PIC A(10).
+                88 est_admin VALUE "admin".
+        77 login_ok PIC 9(1) VALUE 0.
+        77 zone_voisine_plante PIC A(50) VALUE SPACES.
+        77 choix_recherche PIC 9(2).
+        77 crit_texte PIC A(50).
+        77 compteur_charges PIC 9(5).
+        77 compteur_rejets PIC 9(5).
+        77 cnt_type_arbre PIC 9(5).
+        77 cnt_type_arbuste PIC 9(5).
+        77 cnt_type_fleur PIC 9(5).
+        77 cnt_type_legume PIC 9(5).
+        77 cnt_eau_faible PIC 9(5).
+        77 cnt_eau_moderee PIC 9(5).
+        77 cnt_eau_elevee PIC 9(5).
+        77 cnt_soleil_soleil PIC 9(5).
+        77 cnt_soleil_mi_ombre PIC 9(5).
+        77 cnt_soleil_ombrage PIC 9(5).
+        77 compteur_audit PIC 9(6) VALUE 0.
+        77 zone_libre_compte PIC 9(3).
+        77 zone_occupee_compte PIC 9(3).
+        77 serre_actuelle PIC 9(3).
+        77 ligne_lot_valide PIC 9(1).
+
         PROCEDURE DIVISION.
-        
+
+        PERFORM initialiser_fichiers
+        PERFORM connexion
+        IF login_ok = 1
+                PERFORM menu_principal
+        END-IF
+        STOP RUN.
+
+        initialiser_fichiers.
         OPEN I-O FPlantes
                 IF cr_fPlantes=35 THEN
                 OPEN OUTPUT FPlantes
                 END-IF
         CLOSE FPlantes
-        
+
         OPEN I-O FUtilisateurs
                 IF cr_fUtilisateurs=35 THEN
                 OPEN OUTPUT FUtilisateurs
                 END-IF
         CLOSE FUtilisateurs
-        
+        PERFORM amorcer_admin_defaut
+
         OPEN I-O FSerres
                 IF cr_fSerres=35 THEN
                 OPEN OUTPUT FSerres
                 END-IF
         CLOSE FSerres
-        
+
         OPEN I-O FZones
                 IF cr_fZones=35 THEN
                 OPEN OUTPUT FZones
                 END-IF
         CLOSE FZones
-                
+
         OPEN I-O FCompatibilites
                 IF cr_fCompatibilites=35 THEN
                 OPEN OUTPUT FCompatibilites
                 END-IF
-        CLOSE FCompatibilites 
-        PERFORM afficher_plantes
-        PERFORM ajouter_plante
-        STOP RUN.
+        CLOSE FCompatibilites
+
+        OPEN I-O FAudit
+                IF cr_fAudit=35 THEN
+                OPEN OUTPUT FAudit
+                END-IF
+        CLOSE FAudit
+        PERFORM initialiser_audit.
+
+        initialiser_audit.
+        MOVE 0 TO compteur_audit
+        OPEN INPUT FAudit
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ FAudit NEXT
+                AT END
+                        MOVE 1 TO Wfin
+                NOT AT END
+                        IF fa_numAudit > compteur_audit
+                                MOVE fa_numAudit TO compteur_audit
+                        END-IF
+                END-READ
+        END-PERFORM
+        CLOSE FAudit.
+
+        amorcer_admin_defaut.
+        MOVE 0 TO trouve
+        OPEN INPUT FUtilisateurs
+        READ FUtilisateurs NEXT
+                AT END
+                        MOVE 0 TO trouve
+                NOT AT END
+                        MOVE 1 TO trouve
+        END-READ
+        CLOSE FUtilisateurs
+        IF trouve = 0
+                OPEN I-O FUtilisateurs
+                MOVE 1 TO fu_idUtilisateur
+                MOVE "Admin" TO fu_nom
+                MOVE "Systeme" TO fu_prenom
+                MOVE "admin@serres.local" TO fu_mail
+                MOVE "admin" TO fu_type
+                WRITE tamp_fUtilisateurs
+                        INVALID KEY DISPLAY tamp_fUtilisateurs
+                        NOT INVALID KEY
+                                DISPLAY "Compte administrateur par"
+                                    " defaut cree (identifiant 1)"
+                END-WRITE
+                CLOSE FUtilisateurs
+        END-IF.
+
+        menu_principal.
+        MOVE 0 TO fin_menu
+        PERFORM WITH TEST AFTER UNTIL fin_menu = 1
+                DISPLAY " "
+                DISPLAY "============ MENU PRINCIPAL ============"
+                DISPLAY "1.  Lister les plantes"
+                DISPLAY "2.  Ajouter une plante"
+                DISPLAY "3.  Modifier une plante"
+                DISPLAY "4.  Supprimer une plante"
+                DISPLAY "5.  Rechercher une plante"
+                DISPLAY "6.  Statistiques du catalogue"
+                DISPLAY "7.  Chargement en masse des plantes"
+                DISPLAY "8.  Ajouter une serre"
+                DISPLAY "9.  Lister les serres"
+                DISPLAY "10. Inventaire d'une serre"
+                DISPLAY "11. Zones libres d'une serre"
+                DISPLAY "12. Ajouter un utilisateur"
+                DISPLAY "13. Modifier un utilisateur"
+                DISPLAY "14. Lister les utilisateurs"
+                DISPLAY "15. Rechercher un utilisateur par mail"
+                DISPLAY "0.  Quitter"
+                ACCEPT choix_menu
+                EVALUATE choix_menu
+                        WHEN 1
+                                PERFORM afficher_plantes
+                        WHEN 2
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM ajouter_plante
+                                END-IF
+                        WHEN 3
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM modifier_plante
+                                END-IF
+                        WHEN 4
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM supprimer_plante
+                                END-IF
+                        WHEN 5
+                                PERFORM rechercher_plante
+                        WHEN 6
+                                PERFORM statistiques_plantes
+                        WHEN 7
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM charger_plantes_lot
+                                END-IF
+                        WHEN 8
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM ajouter_serre
+                                END-IF
+                        WHEN 9
+                                PERFORM afficher_serres
+                        WHEN 10
+                                PERFORM inventaire_serre
+                        WHEN 11
+                                PERFORM zones_libres_serre
+                        WHEN 12
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM ajouter_utilisateur
+                                END-IF
+                        WHEN 13
+                                PERFORM verifier_droits_admin
+                                IF est_admin
+                                        PERFORM modifier_utilisateur
+                                END-IF
+                        WHEN 14
+                                PERFORM afficher_utilisateurs
+                        WHEN 15
+                                PERFORM rechercher_utilisateur_mail
+                        WHEN 0
+                                MOVE 1 TO fin_menu
+                        WHEN OTHER
+                                DISPLAY "Choix invalide"
+                END-EVALUATE
+        END-PERFORM.
+
+        verifier_droits_admin.
+        IF NOT est_admin
+                DISPLAY "Action reservee aux administrateurs"
+        END-IF.
+
         COPY "plantes.cpy".
+        COPY "serres.cpy".
+        COPY "utilisateurs.cpy".
+        COPY "compatibilite.cpy".
+        COPY "audit.cpy".
