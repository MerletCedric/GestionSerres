@@ -0,0 +1,11 @@
+        enregistrer_audit.
+        ADD 1 TO compteur_audit
+        MOVE compteur_audit TO fa_numAudit
+        MOVE id_uti TO fa_idUtilisateur
+        ACCEPT fa_date FROM DATE YYYYMMDD
+        ACCEPT fa_heure FROM TIME
+        OPEN I-O FAudit
+        WRITE tamp_fAudit
+        INVALID KEY DISPLAY tamp_fAudit
+        END-WRITE
+        CLOSE FAudit.
