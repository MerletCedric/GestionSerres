@@ -16,30 +16,87 @@
         MOVE nomLat TO fp_nomLatin
         READ FPlantes
         INVALID KEY
-                DISPLAY "Quel est le type de la plante ?"
-                ACCEPT type_plante
+                PERFORM choisir_type_plante
+                PERFORM choisir_eau_plante
+                PERFORM choisir_soleil_plante
+                PERFORM choisir_sol_plante
                 MOVE type_plante TO fp_type
-                DISPLAY "Quel son ses besoin en eau ?"
-                ACCEPT eau
                 MOVE eau TO fp_eau
-                DISPLAY "Quel exposition doit-elle avoir ?"
-                ACCEPT soleil
                 MOVE soleil TO fp_soleil
-                DISPLAY "Sur quel sol pousse t-elle ?"
-                ACCEPT sol
                 MOVE sol TO fp_sol
                 DISPLAY "Donner une courte description de la plante"
                 ACCEPT description
                 MOVE description TO fp_description
                 WRITE tamp_fPlantes
                 INVALID KEY DISPLAY tamp_fPlantes
-                NOT INVALID KEY DISPLAY "ajout ok"
+                NOT INVALID KEY
+                        DISPLAY "ajout ok"
+                        MOVE "FPlantes" TO fa_fichier
+                        MOVE fp_nomLatin TO fa_cible
+                        MOVE "AJOUT" TO fa_action
+                        PERFORM enregistrer_audit
                 END-WRITE
         NOT INVALID KEY
-                DISPLAY "Plante d√©j√  existante"
+                DISPLAY "Plante deja existante"
         END-READ
         CLOSE FPlantes.
 
+        choisir_type_plante.
+        MOVE 0 TO choix
+        PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 5
+            DISPLAY "type arbre:1 arbuste:2 fleur:3 legume:4"
+            ACCEPT choix
+        END-PERFORM
+        IF choix = 1
+            MOVE "arbre" TO type_plante
+        ELSE IF choix = 2
+            MOVE "arbuste" TO type_plante
+        ELSE IF choix = 3
+            MOVE "fleur" TO type_plante
+        ELSE MOVE "legume" TO type_plante
+        END-IF.
+
+        choisir_eau_plante.
+        MOVE 0 TO choix
+        PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 4
+            DISPLAY "besoin en eau faible:1 moderee:2 elevee:3"
+            ACCEPT choix
+        END-PERFORM
+        IF choix = 1
+            MOVE "faible" TO eau
+        ELSE IF choix = 2
+            MOVE "moderee" TO eau
+        ELSE MOVE "elevee" TO eau
+        END-IF.
+
+        choisir_soleil_plante.
+        MOVE 0 TO choix
+        PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 4
+            DISPLAY "exposition soleil:1 mi-ombre:2 ombrage:3"
+            ACCEPT choix
+        END-PERFORM
+        IF choix = 1
+            MOVE "soleil" TO soleil
+        ELSE IF choix = 2
+            MOVE "mi-ombre" TO soleil
+        ELSE MOVE "ombrage" TO soleil
+        END-IF.
+
+        choisir_sol_plante.
+        MOVE 0 TO choix
+        PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 5
+            DISPLAY "sol argileux:1 sableux:2 calcaire:3 4:humifère"
+            ACCEPT choix
+        END-PERFORM
+        IF choix = 1
+            MOVE "argileux" TO sol
+        ELSE IF choix = 2
+            MOVE "sableux" TO sol
+        ELSE IF choix = 3
+            MOVE "calcaire" TO sol
+        ELSE MOVE "humifère" TO sol
+        END-IF.
+
         afficher_plantes.
         DISPLAY " "
         DISPLAY "-- LISTE DES PLANTES PRESENTES DANS L'APPLICATION --"
@@ -63,3 +120,330 @@
                 END-READ
         END-PERFORM
         CLOSE FPlantes.
+
+        afficher_une_plante.
+        DISPLAY "Nom latin : " fp_nomLatin
+        DISPLAY "Nom commun : " fp_nomCommun
+        DISPLAY "Type plante : " fp_type
+        DISPLAY "Eau : " fp_eau
+        DISPLAY "Exposition : " fp_soleil
+        DISPLAY "Sol : " fp_sol
+        DISPLAY "Description : "
+        DISPLAY fp_description
+        DISPLAY "-------------------------------------".
+
+        modifier_plante.
+        DISPLAY " "
+        DISPLAY "-- MODIFIER UNE PLANTE --"
+        DISPLAY " "
+        OPEN I-O FPlantes
+        DISPLAY "Quel est le nom latin de la plante"
+                " a modifier ? : "
+        ACCEPT fp_nomLatin
+        READ FPlantes
+        INVALID KEY
+                DISPLAY "Aucune plante avec ce nom latin"
+        NOT INVALID KEY
+                DISPLAY "Quel est le nouveau nom vulgaire ?"
+                ACCEPT fp_nomVulgaire
+                DISPLAY "Quel est le nouveau suffixe ?"
+                ACCEPT fp_suffixe
+                PERFORM choisir_type_plante
+                PERFORM choisir_eau_plante
+                PERFORM choisir_soleil_plante
+                PERFORM choisir_sol_plante
+                MOVE type_plante TO fp_type
+                MOVE eau TO fp_eau
+                MOVE soleil TO fp_soleil
+                MOVE sol TO fp_sol
+                DISPLAY "Nouvelle description de la plante ?"
+                ACCEPT fp_description
+                REWRITE tamp_fPlantes
+                INVALID KEY DISPLAY tamp_fPlantes
+                NOT INVALID KEY
+                        DISPLAY "Plante modifiee"
+                        MOVE "FPlantes" TO fa_fichier
+                        MOVE fp_nomLatin TO fa_cible
+                        MOVE "MODIFICATION" TO fa_action
+                        PERFORM enregistrer_audit
+                END-REWRITE
+        END-READ
+        CLOSE FPlantes.
+
+        supprimer_plante.
+        DISPLAY " "
+        DISPLAY "-- SUPPRIMER UNE PLANTE --"
+        DISPLAY " "
+        OPEN I-O FPlantes
+        DISPLAY "Quel est le nom latin de la plante"
+                " a supprimer ? : "
+        ACCEPT fp_nomLatin
+        READ FPlantes
+        INVALID KEY
+                DISPLAY "Aucune plante avec ce nom latin"
+        NOT INVALID KEY
+                DELETE FPlantes
+                INVALID KEY DISPLAY tamp_fPlantes
+                NOT INVALID KEY
+                        DISPLAY "Plante supprimee"
+                        MOVE "FPlantes" TO fa_fichier
+                        MOVE fp_nomLatin TO fa_cible
+                        MOVE "SUPPRESSION" TO fa_action
+                        PERFORM enregistrer_audit
+                END-DELETE
+        END-READ
+        CLOSE FPlantes.
+
+        rechercher_plante.
+        DISPLAY " "
+        DISPLAY "-- RECHERCHER UNE PLANTE --"
+        DISPLAY "1. Par nom vulgaire"
+        DISPLAY "2. Par nom commun"
+        DISPLAY "3. Par type"
+        DISPLAY "4. Par besoin en eau"
+        DISPLAY "5. Par exposition"
+        DISPLAY "6. Par sol"
+        MOVE 0 TO choix_recherche
+        ACCEPT choix_recherche
+        OPEN INPUT FPlantes
+        EVALUATE choix_recherche
+                WHEN 1
+                        DISPLAY "Nom vulgaire recherche ?"
+                        ACCEPT fp_nomVulgaire
+                        MOVE fp_nomVulgaire TO crit_texte
+                        START FPlantes KEY IS EQUAL fp_nomVulgaire
+                            INVALID KEY
+                                DISPLAY "Aucune plante trouvee"
+                            NOT INVALID KEY
+                                MOVE 0 TO Wfin
+                                PERFORM WITH TEST AFTER
+                                    UNTIL Wfin = 1
+                                    READ FPlantes NEXT
+                                    AT END
+                                        MOVE 1 TO Wfin
+                                    NOT AT END
+                                        IF fp_nomVulgaire NOT =
+                                            crit_texte
+                                            MOVE 1 TO Wfin
+                                        ELSE
+                                            PERFORM afficher_une_plante
+                                        END-IF
+                                END-PERFORM
+                        END-START
+                WHEN 2
+                        DISPLAY "Nom vulgaire de la plante ?"
+                        ACCEPT fp_nomVulgaire
+                        DISPLAY "Suffixe de la plante ?"
+                        ACCEPT fp_suffixe
+                        READ FPlantes KEY IS fp_nomCommun
+                            INVALID KEY
+                                DISPLAY "Aucune plante trouvee"
+                            NOT INVALID KEY
+                                PERFORM afficher_une_plante
+                        END-READ
+                WHEN 3
+                        PERFORM choisir_type_plante
+                        MOVE type_plante TO crit_texte
+                        PERFORM parcourir_plantes_et_filtrer
+                WHEN 4
+                        PERFORM choisir_eau_plante
+                        MOVE eau TO crit_texte
+                        PERFORM parcourir_plantes_et_filtrer
+                WHEN 5
+                        PERFORM choisir_soleil_plante
+                        MOVE soleil TO crit_texte
+                        PERFORM parcourir_plantes_et_filtrer
+                WHEN 6
+                        PERFORM choisir_sol_plante
+                        MOVE sol TO crit_texte
+                        PERFORM parcourir_plantes_et_filtrer
+                WHEN OTHER
+                        DISPLAY "Choix invalide"
+        END-EVALUATE
+        CLOSE FPlantes.
+
+        parcourir_plantes_et_filtrer.
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ FPlantes NEXT
+                AT END
+                        MOVE 1 TO Wfin
+                NOT AT END
+                        EVALUATE choix_recherche
+                            WHEN 3
+                                IF fp_type = crit_texte
+                                    PERFORM afficher_une_plante
+                                END-IF
+                            WHEN 4
+                                IF fp_eau = crit_texte
+                                    PERFORM afficher_une_plante
+                                END-IF
+                            WHEN 5
+                                IF fp_soleil = crit_texte
+                                    PERFORM afficher_une_plante
+                                END-IF
+                            WHEN 6
+                                IF fp_sol = crit_texte
+                                    PERFORM afficher_une_plante
+                                END-IF
+                        END-EVALUATE
+                END-READ
+        END-PERFORM.
+
+        valider_ligne_lot.
+        MOVE 1 TO ligne_lot_valide
+        EVALUATE flot_type
+            WHEN "arbre"
+            WHEN "arbuste"
+            WHEN "fleur"
+            WHEN "legume"
+                CONTINUE
+            WHEN OTHER
+                MOVE 0 TO ligne_lot_valide
+        END-EVALUATE
+        EVALUATE flot_eau
+            WHEN "faible"
+            WHEN "moderee"
+            WHEN "elevee"
+                CONTINUE
+            WHEN OTHER
+                MOVE 0 TO ligne_lot_valide
+        END-EVALUATE
+        EVALUATE flot_soleil
+            WHEN "soleil"
+            WHEN "mi-ombre"
+            WHEN "ombrage"
+                CONTINUE
+            WHEN OTHER
+                MOVE 0 TO ligne_lot_valide
+        END-EVALUATE
+        EVALUATE flot_sol
+            WHEN "argileux"
+            WHEN "sableux"
+            WHEN "calcaire"
+            WHEN "humifère"
+                CONTINUE
+            WHEN OTHER
+                MOVE 0 TO ligne_lot_valide
+        END-EVALUATE.
+
+        charger_plantes_lot.
+        DISPLAY " "
+        DISPLAY "-- CHARGEMENT EN MASSE DES PLANTES --"
+        DISPLAY " "
+        MOVE 0 TO compteur_charges
+        MOVE 0 TO compteur_rejets
+        OPEN INPUT FPlantesLot
+        IF cr_fPlantesLot NOT = 0
+            DISPLAY "Impossible d'ouvrir plantes_lot.dat"
+        ELSE
+            OPEN I-O FPlantes
+            MOVE 0 TO Wfin
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ FPlantesLot NEXT
+                AT END
+                    MOVE 1 TO Wfin
+                NOT AT END
+                    MOVE flot_nomLatin TO fp_nomLatin
+                    READ FPlantes
+                        INVALID KEY
+                            PERFORM valider_ligne_lot
+                            IF ligne_lot_valide = 0
+                                DISPLAY "Ligne invalide ignoree : "
+                                    flot_nomLatin
+                                ADD 1 TO compteur_rejets
+                            ELSE
+                                MOVE flot_nomVulgaire TO
+                                    fp_nomVulgaire
+                                MOVE flot_suffixe TO fp_suffixe
+                                MOVE flot_type TO fp_type
+                                MOVE flot_eau TO fp_eau
+                                MOVE flot_soleil TO fp_soleil
+                                MOVE flot_sol TO fp_sol
+                                MOVE flot_description TO
+                                    fp_description
+                                WRITE tamp_fPlantes
+                                    INVALID KEY
+                                        ADD 1 TO compteur_rejets
+                                    NOT INVALID KEY
+                                        ADD 1 TO compteur_charges
+                                        MOVE "FPlantes" TO
+                                            fa_fichier
+                                        MOVE fp_nomLatin TO
+                                            fa_cible
+                                        MOVE "AJOUT" TO fa_action
+                                        PERFORM enregistrer_audit
+                                END-WRITE
+                            END-IF
+                        NOT INVALID KEY
+                            DISPLAY "Doublon ignore : "
+                                flot_nomLatin
+                            ADD 1 TO compteur_rejets
+                    END-READ
+            END-PERFORM
+            CLOSE FPlantes
+        END-IF
+        CLOSE FPlantesLot
+        DISPLAY compteur_charges " plantes chargees, "
+            compteur_rejets " rejetees".
+
+        statistiques_plantes.
+        DISPLAY " "
+        DISPLAY "-- STATISTIQUES DU CATALOGUE --"
+        DISPLAY " "
+        MOVE 0 TO cnt_type_arbre
+        MOVE 0 TO cnt_type_arbuste
+        MOVE 0 TO cnt_type_fleur
+        MOVE 0 TO cnt_type_legume
+        MOVE 0 TO cnt_eau_faible
+        MOVE 0 TO cnt_eau_moderee
+        MOVE 0 TO cnt_eau_elevee
+        MOVE 0 TO cnt_soleil_soleil
+        MOVE 0 TO cnt_soleil_mi_ombre
+        MOVE 0 TO cnt_soleil_ombrage
+        OPEN INPUT FPlantes
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ FPlantes NEXT
+                AT END
+                        MOVE 1 TO Wfin
+                NOT AT END
+                        EVALUATE fp_type
+                            WHEN "arbre"
+                                ADD 1 TO cnt_type_arbre
+                            WHEN "arbuste"
+                                ADD 1 TO cnt_type_arbuste
+                            WHEN "fleur"
+                                ADD 1 TO cnt_type_fleur
+                            WHEN "legume"
+                                ADD 1 TO cnt_type_legume
+                        END-EVALUATE
+                        EVALUATE fp_eau
+                            WHEN "faible"
+                                ADD 1 TO cnt_eau_faible
+                            WHEN "moderee"
+                                ADD 1 TO cnt_eau_moderee
+                            WHEN "elevee"
+                                ADD 1 TO cnt_eau_elevee
+                        END-EVALUATE
+                        EVALUATE fp_soleil
+                            WHEN "soleil"
+                                ADD 1 TO cnt_soleil_soleil
+                            WHEN "mi-ombre"
+                                ADD 1 TO cnt_soleil_mi_ombre
+                            WHEN "ombrage"
+                                ADD 1 TO cnt_soleil_ombrage
+                        END-EVALUATE
+                END-READ
+        END-PERFORM
+        CLOSE FPlantes
+        DISPLAY cnt_type_arbre " plantes type arbre"
+        DISPLAY cnt_type_arbuste " plantes type arbuste"
+        DISPLAY cnt_type_fleur " plantes type fleur"
+        DISPLAY cnt_type_legume " plantes type legume"
+        DISPLAY cnt_eau_faible " plantes eau faible"
+        DISPLAY cnt_eau_moderee " plantes eau moderee"
+        DISPLAY cnt_eau_elevee " plantes eau elevee"
+        DISPLAY cnt_soleil_soleil " plantes exposition soleil"
+        DISPLAY cnt_soleil_mi_ombre " plantes exposition mi-ombre"
+        DISPLAY cnt_soleil_ombrage " plantes exposition ombrage".
