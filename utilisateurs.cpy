@@ -0,0 +1,140 @@
+        ajouter_utilisateur.
+        DISPLAY " "
+        DISPLAY "-- AJOUTER UN UTILISATEUR --"
+        DISPLAY " "
+        OPEN I-O FUtilisateurs
+        DISPLAY "Quel est l'identifiant de l'utilisateur ? : "
+        ACCEPT fu_idUtilisateur
+        READ FUtilisateurs
+        INVALID KEY
+                DISPLAY "Quel est le nom de l'utilisateur ?"
+                ACCEPT fu_nom
+                DISPLAY "Quel est le prénom de l'utilisateur ?"
+                ACCEPT fu_prenom
+                DISPLAY "Quelle est son adresse mail ?"
+                ACCEPT fu_mail
+                MOVE 0 TO choix
+                PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 3
+                    DISPLAY "type d'utilisateur admin:1 utilisateur:2"
+                    ACCEPT choix
+                END-PERFORM
+                IF choix = 1
+                    MOVE "admin" TO fu_type
+                ELSE MOVE "membre" TO fu_type
+                END-IF
+                WRITE tamp_fUtilisateurs
+                INVALID KEY DISPLAY tamp_fUtilisateurs
+                NOT INVALID KEY
+                    DISPLAY "Utilisateur créé"
+                    MOVE "FUtilisateurs" TO fa_fichier
+                    MOVE SPACES TO fa_cible
+                    STRING fu_idUtilisateur DELIMITED BY SIZE
+                        INTO fa_cible
+                    MOVE "AJOUT" TO fa_action
+                    PERFORM enregistrer_audit
+                END-WRITE
+        NOT INVALID KEY
+                DISPLAY "Cet identifiant est déjà utilisé"
+        END-READ
+        CLOSE FUtilisateurs.
+
+        modifier_utilisateur.
+        DISPLAY " "
+        DISPLAY "-- MODIFIER UN UTILISATEUR --"
+        DISPLAY " "
+        OPEN I-O FUtilisateurs
+        DISPLAY "Quel est l'identifiant de l'utilisateur"
+                " à modifier ? : "
+        ACCEPT fu_idUtilisateur
+        READ FUtilisateurs
+        INVALID KEY
+                DISPLAY "Aucun utilisateur avec cet identifiant"
+        NOT INVALID KEY
+                DISPLAY "Quel est le nouveau nom ?"
+                ACCEPT fu_nom
+                DISPLAY "Quel est le nouveau prénom ?"
+                ACCEPT fu_prenom
+                DISPLAY "Quelle est la nouvelle adresse mail ?"
+                ACCEPT fu_mail
+                MOVE 0 TO choix
+                PERFORM WITH TEST AFTER UNTIL choix > 0 AND choix < 3
+                    DISPLAY "type d'utilisateur admin:1 utilisateur:2"
+                    ACCEPT choix
+                END-PERFORM
+                IF choix = 1
+                    MOVE "admin" TO fu_type
+                ELSE MOVE "membre" TO fu_type
+                END-IF
+                REWRITE tamp_fUtilisateurs
+                INVALID KEY DISPLAY tamp_fUtilisateurs
+                NOT INVALID KEY
+                    DISPLAY "Utilisateur modifié"
+                    MOVE "FUtilisateurs" TO fa_fichier
+                    MOVE SPACES TO fa_cible
+                    STRING fu_idUtilisateur DELIMITED BY SIZE
+                        INTO fa_cible
+                    MOVE "MODIFICATION" TO fa_action
+                    PERFORM enregistrer_audit
+                END-REWRITE
+        END-READ
+        CLOSE FUtilisateurs.
+
+        afficher_utilisateurs.
+        DISPLAY " "
+        DISPLAY "-- LISTE DES UTILISATEURS --"
+        DISPLAY " "
+        OPEN INPUT FUtilisateurs
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                READ FUtilisateurs NEXT
+                AT END
+                        MOVE 1 TO Wfin
+                NOT AT END
+                        DISPLAY "Identifiant : " fu_idUtilisateur
+                        DISPLAY "Nom : " fu_nom
+                        DISPLAY "Prénom : " fu_prenom
+                        DISPLAY "Mail : " fu_mail
+                        DISPLAY "Type : " fu_type
+                        DISPLAY "-------------------------------------"
+                END-READ
+        END-PERFORM
+        CLOSE FUtilisateurs.
+
+        connexion.
+        DISPLAY " "
+        DISPLAY "-- CONNEXION --"
+        DISPLAY " "
+        MOVE 0 TO login_ok
+        OPEN INPUT FUtilisateurs
+        DISPLAY "Quel est votre identifiant utilisateur ? : "
+        ACCEPT fu_idUtilisateur
+        READ FUtilisateurs
+        INVALID KEY
+                DISPLAY "Aucun utilisateur avec cet identifiant"
+        NOT INVALID KEY
+                MOVE fu_idUtilisateur TO id_uti
+                MOVE fu_type TO type_session
+                MOVE 1 TO login_ok
+                DISPLAY "Bienvenue " fu_prenom " " fu_nom
+                DISPLAY "Role : " type_session
+        END-READ
+        CLOSE FUtilisateurs.
+
+        rechercher_utilisateur_mail.
+        DISPLAY " "
+        DISPLAY "-- RECHERCHER UN UTILISATEUR PAR MAIL --"
+        DISPLAY " "
+        OPEN INPUT FUtilisateurs
+        DISPLAY "Quelle est l'adresse mail recherchée ?"
+        ACCEPT fu_mail
+        READ FUtilisateurs KEY IS fu_mail
+        INVALID KEY
+                DISPLAY "Aucun utilisateur avec ce mail"
+        NOT INVALID KEY
+                DISPLAY "Identifiant : " fu_idUtilisateur
+                DISPLAY "Nom : " fu_nom
+                DISPLAY "Prénom : " fu_prenom
+                DISPLAY "Mail : " fu_mail
+                DISPLAY "Type : " fu_type
+        END-READ
+        CLOSE FUtilisateurs.
